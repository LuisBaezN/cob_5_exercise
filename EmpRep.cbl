@@ -13,6 +13,37 @@
            SELECT EMPORD ASSIGN TO DISK.
            SELECT EMPREP ASSIGN TO PRINTER.
            SELECT SOREMP ASSIGN TO DISK.
+           SELECT EMSYTD ASSIGN TO "EMSYTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS YTD-STATUS.
+           SELECT DEPTMST ASSIGN TO "DEPTMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DMS-STATUS.
+           SELECT DEPTEXC ASSIGN TO "DEPTEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISCREP ASSIGN TO "DISCREP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPCSV ASSIGN TO "EMPCSV.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+           SELECT PARMCTL ASSIGN TO "PARMCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT CKPTFILE ASSIGN TO "EMPREP.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT TOPEMP ASSIGN TO DISK.
+           SELECT TOPORD ASSIGN TO DISK.
+           SELECT TOP5REP ASSIGN TO "TOP5REP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEGREP ASSIGN TO "NEGSAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEG-STATUS.
+           SELECT HISTFILE ASSIGN TO "HISTORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPSAL.
@@ -43,12 +74,73 @@
            02 SEM-SALA PIC S9(05)V99.
            02 FILLER       PIC XX.
        FD  EMPREP.
-       01  EMR-REG PIC X(132).
+       01  EMR-REG PIC X(163).
+       SD  TOPEMP.
+       01  TSM-REG.
+           02 TSM-NOMI PIC 9(06).
+           02 TSM-NOMB PIC X(20).
+           02 TSM-DEPT PIC X(03).
+           02 TSM-PERC PIC 9(05)V99.
+           02 TSM-DEDU PIC 9(05).
+           02 TSM-SALA PIC S9(05)V99.
+           02 FILLER       PIC XX.
+       FD  TOPORD.
+       01  TPO-REG.
+           02 TPO-NOMI PIC 9(06).
+           02 TPO-NOMB PIC X(20).
+           02 TPO-DEPT PIC X(03).
+           02 TPO-PERC PIC 9(05)V99.
+           02 TPO-DEDU PIC 9(05).
+           02 TPO-SALA PIC S9(05)V99.
+           02 FILLER       PIC XX.
+       FD  TOP5REP.
+       01  TOP-LINE PIC X(80).
+       FD  NEGREP.
+       01  NEG-LINE PIC X(80).
+       FD  HISTFILE.
+       01  HIS-LINE PIC X(100).
+       FD  EMSYTD.
+       01  YTD-REG.
+           02 YTD-KEY.
+               03 YTD-NOMI PIC 9(06).
+               03 YTD-DEPT PIC X(03).
+           02 YTD-ANO      PIC 99.
+           02 YTD-PERC     PIC 9(09)V99.
+           02 YTD-DEDU     PIC 9(09).
+           02 YTD-SALA     PIC S9(09)V99.
+       FD  DEPTMST.
+       01  DMS-REG.
+           02 DMS-COD  PIC X(03).
+       FD  DEPTEXC.
+       01  DEX-REG PIC X(80).
+       FD  DISCREP.
+       01  DIS-REG PIC X(120).
+       FD  EMPCSV.
+       01  CSV-REG PIC X(80).
+       FD  PARMCTL.
+       01  PARM-REG.
+           02 PARM-MAXLIN    PIC 99.
+           02 PARM-EMPRESA   PIC X(21).
+           02 PARM-DEPT-INI  PIC X(03).
+           02 PARM-DEPT-FIN  PIC X(03).
+       FD  CKPTFILE.
+       01  CKPT-REG.
+           02 CKPT-DEPT    PIC X(03).
+           02 CKPT-NOMI    PIC 9(06).
+           02 CKPT-EMPS    PIC 9(06).
+           02 CKPT-DEPTS   PIC 99.
+           02 CKPT-PERC    PIC 9(12)V99.
+           02 CKPT-DEDU    PIC 9(12).
+           02 CKPT-SALA    PIC S9(12)V99.
+           02 CKPT-D-EMP   PIC 9(04).
+           02 CKPT-D-PERC  PIC 9(09)V99.
+           02 CKPT-D-DEDU  PIC 9(09).
+           02 CKPT-D-SALA  PIC S9(09)V99.
        WORKING-STORAGE SECTION.
 
        77  ANT-DEPT    PIC X(3).
        77  LIN         PIC 99.
-       77  MAXLIN      PIC 99 VALUE 9.
+       77  MAXLIN      PIC 99.
        77  EMP-CONT    PIC 9(04).
        77  EMO-EOF     PIC 9.
        77  PAG         PIC 99.
@@ -60,6 +152,43 @@
        77  ORG-PERC    PIC 9(12)V99.
        77  ORG-DEDU    PIC 9(12).
        77  ORG-SALA    PIC S9(12)V99.
+       77  YTD-STATUS  PIC XX.
+       77  DMS-STATUS      PIC XX.
+       77  EMS-EOF-SW      PIC 9.
+       77  DEPT-CONT       PIC 9(04) VALUE 0.
+       77  DEPT-MASTER-OK  PIC 9 VALUE 0.
+       77  DEPT-FOUND-SW   PIC 9.
+       77  DEPT-RANGE-SW   PIC 9 VALUE 0.
+       77  CALC-SALA       PIC S9(07)V99.
+       77  CALC-SALA-ED    PIC -(07)9.99.
+       77  RECON-SALA-ED   PIC -(05)9.99.
+       77  CSV-SALA-ED     PIC -(05)9.99.
+       77  CSV-PERC-ED     PIC Z(04)9.99.
+       77  CSV-DEDU-ED     PIC Z(04)9.
+       77  PARM-STATUS     PIC XX.
+       77  CKPT-STATUS     PIC XX.
+       77  CKPT-LAST-DEPT  PIC X(03) VALUE SPACES.
+       77  CKPT-LAST-NOMI  PIC 9(06) VALUE 0.
+       77  CKPT-CLOSED-SW  PIC 9 VALUE 0.
+       77  CKPT-NOMI-WK    PIC 9(06) VALUE 0.
+       77  SKIP-SW         PIC 9 VALUE 0.
+       77  RESUME-SW       PIC 9 VALUE 0.
+       77  TOP-EOF         PIC 9.
+       77  TOP-ANT-DEPT    PIC X(03).
+       77  TOP-RANK        PIC 99.
+       77  TOP-SALA-ED     PIC -(05)9.99.
+       77  NEG-SALA-ED     PIC -(05)9.99.
+       77  NEG-PERC-ED     PIC Z(04)9.99.
+       77  NEG-DEDU-ED     PIC Z(04)9.
+       77  CSV-STATUS      PIC XX.
+       77  NEG-STATUS      PIC XX.
+       77  HIST-STATUS     PIC XX.
+       77  HIST-SALA-ED    PIC -(12)9.99.
+       77  HIST-PERC-ED    PIC Z(11)9.99.
+       77  HIST-DEDU-ED    PIC Z(11)9.
+       01  DEPT-TABLE.
+           02 DEPT-TAB-ROW OCCURS 500 TIMES INDEXED BY DEPT-IDX.
+               03 DEPT-COD PIC X(03).
        01  MESES.
            03 FILLER   PIC x(36) VALUE
                        "ENEFEBMARABRMAYJUNJULAGOSEPOCTNOVDIC".
@@ -78,7 +207,8 @@
                03 FILLER       PIC X(05) VALUE "PAG: ".
                03 EMS-TI-PAG   PIC ZZ.
                03 FILLER       PIC X(43) VALUE SPACES.
-               03 FILLER       PIC X(21) VALUE "\\ STEFANINI GROUP //".
+               03 EMS-TI-EMPRESA PIC X(21)
+                                 VALUE "\\ STEFANINI GROUP //".
                03 FILLER       PIC X(39) VALUE SPACES.
                03 EMS-T1-DD    PIC 99.
                03 FILLER       PIC X VALUE "/".
@@ -106,12 +236,23 @@
                03 FILLER       PIC X(03) VALUE " | ".
                03 FILLER       PIC X(11) VALUE "  SALARIO  ".
                03 FILLER       PIC XX VALUE " |".
+               03 FILLER       PIC X(01) VALUE SPACES.
+               03 FILLER       PIC X(19) VALUE "YTD PERC".
+               03 FILLER       PIC X(01) VALUE SPACES.
+               03 FILLER       PIC X(16) VALUE "YTD DEDU".
+               03 FILLER       PIC X(01) VALUE SPACES.
+               03 FILLER       PIC X(01) VALUE SPACES.
+               03 FILLER       PIC X(19) VALUE "YTD SALA".
            02 EMS-TAB-SEP.
                03 FILLER       PIC X(17) VALUE SPACES.
                03 FILLER       PIC X(22) VALUE "======================".
                03 FILLER       PIC X(22) VALUE "======================".
                03 FILLER       PIC X(22) VALUE "======================".
                03 FILLER       PIC X(22) VALUE "======================".
+               03 FILLER       PIC X(29) VALUE
+                   "=============================".
+               03 FILLER       PIC X(29) VALUE
+                   "=============================".
            02 EMS-TAB-INF.
                03 FILLER       PIC X(17) VALUE SPACES.
                03 FILLER       PIC XX VALUE "| ".
@@ -130,6 +271,20 @@
                03 EMS-TAB-SIGN PIC X.
                03 EMS-TAB-SALA PIC $$$,$$9.99.
                03 FILLER       PIC XX VALUE " |".
+               03 FILLER        PIC X(01) VALUE SPACES.
+               03 EMS-TAB-YPERC PIC $$$$,$$$,$$$,$$9.99.
+               03 FILLER        PIC X(01) VALUE SPACES.
+               03 EMS-TAB-YDEDU PIC $$$$,$$$,$$$,$$9.
+               03 FILLER        PIC X(01) VALUE SPACES.
+               03 EMS-TAB-YSIGN PIC X.
+               03 EMS-TAB-YSALA PIC $$$$,$$$,$$$,$$9.99.
+           02 EMS-RESUME-MSG.
+               03 FILLER       PIC X(17) VALUE SPACES.
+               03 FILLER       PIC X(40) VALUE
+                   "*** CORRIDA REANUDADA DESDE CHECKPOINT, ".
+               03 FILLER       PIC X(15) VALUE "ULTIMO DEPTO: ".
+               03 EMS-RES-DEPT PIC X(03).
+               03 FILLER       PIC X(4) VALUE " ***".
            02 EMS-CORTE.
                03 FILLER       PIC X(17) VALUE SPACES.
                03 FILLER       PIC X(11) VALUE "EMPLEADOS: ".
@@ -164,11 +319,39 @@
        PROCEDURE DIVISION.
       *---------------------------- Main ----------------------------
        MAIN-PROCEDURE.
+           PERFORM LEE-PARAMETROS.
+           PERFORM LEE-CHECKPOINT.
+           MOVE SKIP-SW TO RESUME-SW.
            OPEN OUTPUT EMPREP.
+           IF RESUME-SW = 1
+               MOVE CKPT-LAST-DEPT TO EMS-RES-DEPT
+               WRITE EMR-REG FROM EMS-RESUME-MSG BEFORE 1 LINE
+               OPEN EXTEND EMPCSV
+               IF CSV-STATUS = "35"
+                   OPEN OUTPUT EMPCSV
+                   CLOSE EMPCSV
+                   OPEN EXTEND EMPCSV
+               END-IF
+               OPEN EXTEND NEGREP
+               IF NEG-STATUS = "35"
+                   OPEN OUTPUT NEGREP
+                   CLOSE NEGREP
+                   OPEN EXTEND NEGREP
+               END-IF
+           ELSE
+               OPEN OUTPUT EMPCSV
+               OPEN OUTPUT NEGREP
+           END-IF.
            SORT SOREMP ON ASCENDING KEY SEM-DEPT SEM-NOMI
-                                    USING EMPSAL
+                                    INPUT PROCEDURE VALIDA-EMPSAL
                                     GIVING EMPORD.
            OPEN INPUT EMPORD.
+           OPEN I-O EMSYTD.
+           IF YTD-STATUS = "35"
+               OPEN OUTPUT EMSYTD
+               CLOSE EMSYTD
+               OPEN I-O EMSYTD
+           END-IF.
            ACCEPT FECHA FROM DATE.
            MOVE FEC-AA         TO EMS-T1-AA.
            MOVE MES(FEC-MM)    TO EMS-T1-MM.
@@ -177,7 +360,11 @@
            MOVE EMO-DEPT TO ANT-DEPT.
            COMPUTE LIN = MAXLIN + 1.
            PERFORM GEN-LINEAS-REP UNTIL EMO-EOF = 1.
-           PERFORM CORTE-DEPT.
+           IF SKIP-SW = 0
+               PERFORM CORTE-DEPT
+           END-IF.
+           PERFORM BORRA-CHECKPOINT.
+           PERFORM GEN-TOP5.
            MOVE ORG-EMPS TO EMS-T-EMP.
            MOVE ORG-DEPTS TO EMS-T-DEPT.
            MOVE ORG-PERC TO EMS-T-PERC.
@@ -188,7 +375,8 @@
                MOVE " " TO EMS-T-SIGN.
            MOVE ORG-SALA TO EMS-T-SALA.
            WRITE EMR-REG FROM EMS-TOTAL BEFORE 1 LINE.
-           CLOSE EMPREP, EMPORD.
+           PERFORM GRABA-HISTORIA.
+           CLOSE EMPREP, EMPORD, EMSYTD, EMPCSV, NEGREP.
            STOP RUN.
 
       *--------------------- LEE ARCHIVO ORDENADO ---------------------
@@ -197,27 +385,50 @@
 
       *----------------------- GENERA LINEAS REP -----------------------
        GEN-LINEAS-REP.
-           IF ANT-DEPT NOT = EMO-DEPT
-               PERFORM CORTE-DEPT.
-           IF LIN >= MAXLIN
-               PERFORM ESC-TITULOS.
-           MOVE EMO-NOMI TO EMS-TAB-NOMI.
-           MOVE EMO-NOMB TO EMS-TAB-NOMB.
-           MOVE EMO-DEPT TO EMS-TAB-DEPT.
-           MOVE EMO-PERC TO EMS-TAB-PERC.
-           MOVE EMO-DEDU TO EMS-TAB-DEDU.
-           IF EMO-SALA < 0
-               MOVE "-" TO EMS-TAB-SIGN
+           IF SKIP-SW = 1 AND
+              (EMO-DEPT < CKPT-LAST-DEPT OR
+               (EMO-DEPT = CKPT-LAST-DEPT AND
+                (CKPT-CLOSED-SW = 1 OR EMO-NOMI <= CKPT-LAST-NOMI)))
+               MOVE EMO-DEPT TO ANT-DEPT
+               PERFORM LEE-EMPORD
            ELSE
-               MOVE " " TO EMS-TAB-SIGN.
-           MOVE EMO-SALA TO EMS-TAB-SALA.
-           WRITE EMR-REG FROM EMS-TAB-INF BEFORE 1 LINE.
-           ADD 1 TO LIN.
-           ADD 1 TO EMP-CONT.
-           ADD EMO-PERC TO PERC-ST.
-           ADD EMO-DEDU TO DEDU-ST.
-           ADD EMO-SALA TO SALA-ST.
-           PERFORM LEE-EMPORD.
+               IF SKIP-SW = 1
+                   MOVE 0 TO SKIP-SW
+                   IF CKPT-CLOSED-SW = 1
+                       MOVE EMO-DEPT TO ANT-DEPT
+                       MOVE 0 TO CKPT-CLOSED-SW
+                   END-IF
+               END-IF
+               IF ANT-DEPT NOT = EMO-DEPT
+                   PERFORM CORTE-DEPT
+               END-IF
+               IF LIN >= MAXLIN
+                   PERFORM ESC-TITULOS
+               END-IF
+               MOVE EMO-NOMI TO EMS-TAB-NOMI
+               MOVE EMO-NOMB TO EMS-TAB-NOMB
+               MOVE EMO-DEPT TO EMS-TAB-DEPT
+               MOVE EMO-PERC TO EMS-TAB-PERC
+               MOVE EMO-DEDU TO EMS-TAB-DEDU
+               IF EMO-SALA < 0
+                   MOVE "-" TO EMS-TAB-SIGN
+               ELSE
+                   MOVE " " TO EMS-TAB-SIGN
+               END-IF
+               MOVE EMO-SALA TO EMS-TAB-SALA
+               PERFORM ACTUALIZA-YTD
+               PERFORM GENERA-CSV
+               PERFORM VALIDA-SALA-NEGATIVO
+               WRITE EMR-REG FROM EMS-TAB-INF BEFORE 1 LINE
+               ADD 1 TO LIN
+               ADD 1 TO EMP-CONT
+               ADD EMO-PERC TO PERC-ST
+               ADD EMO-DEDU TO DEDU-ST
+               ADD EMO-SALA TO SALA-ST
+               MOVE EMO-NOMI TO CKPT-NOMI-WK
+               PERFORM ESCRIBE-CHECKPOINT
+               PERFORM LEE-EMPORD
+           END-IF.
 
       *----------------------- ESCRIBIR TITULOS -----------------------
        ESC-TITULOS.
@@ -251,7 +462,362 @@
            MOVE 0 TO PERC-ST.
            MOVE 0 TO DEDU-ST.
            MOVE 0 TO SALA-ST.
+           MOVE 0 TO CKPT-NOMI-WK.
+           PERFORM ESCRIBE-CHECKPOINT.
            COMPUTE LIN = MAXLIN + 1.
            MOVE EMO-DEPT TO ANT-DEPT.
 
+      *----------------- CHECKPOINT DE CORTE DE DEPTO -----------------
+       LEE-CHECKPOINT.
+           MOVE 0 TO SKIP-SW.
+           OPEN INPUT CKPTFILE.
+           IF CKPT-STATUS = "00"
+               READ CKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-DEPT   TO CKPT-LAST-DEPT
+                       MOVE CKPT-NOMI   TO CKPT-LAST-NOMI
+                       MOVE CKPT-EMPS   TO ORG-EMPS
+                       MOVE CKPT-DEPTS  TO ORG-DEPTS
+                       MOVE CKPT-PERC   TO ORG-PERC
+                       MOVE CKPT-DEDU   TO ORG-DEDU
+                       MOVE CKPT-SALA   TO ORG-SALA
+                       MOVE CKPT-D-EMP  TO EMP-CONT
+                       MOVE CKPT-D-PERC TO PERC-ST
+                       MOVE CKPT-D-DEDU TO DEDU-ST
+                       MOVE CKPT-D-SALA TO SALA-ST
+                       MOVE 1 TO SKIP-SW
+                       IF CKPT-NOMI = 0
+                           MOVE 1 TO CKPT-CLOSED-SW
+                       ELSE
+                           MOVE 0 TO CKPT-CLOSED-SW
+                       END-IF
+               END-READ
+               CLOSE CKPTFILE
+           END-IF.
+
+      *------------------- CHECKPOINT POR REGISTRO -------------------
+       ESCRIBE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE ANT-DEPT     TO CKPT-DEPT.
+           MOVE CKPT-NOMI-WK TO CKPT-NOMI.
+           MOVE ORG-EMPS   TO CKPT-EMPS.
+           MOVE ORG-DEPTS  TO CKPT-DEPTS.
+           MOVE ORG-PERC   TO CKPT-PERC.
+           MOVE ORG-DEDU   TO CKPT-DEDU.
+           MOVE ORG-SALA   TO CKPT-SALA.
+           MOVE EMP-CONT   TO CKPT-D-EMP.
+           MOVE PERC-ST    TO CKPT-D-PERC.
+           MOVE DEDU-ST    TO CKPT-D-DEDU.
+           MOVE SALA-ST    TO CKPT-D-SALA.
+           WRITE CKPT-REG.
+           CLOSE CKPTFILE.
+
+       BORRA-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           CLOSE CKPTFILE.
+
+      *------------------- HISTORIAL DE CORRIDAS -------------------
+       GRABA-HISTORIA.
+           OPEN EXTEND HISTFILE.
+           IF HIST-STATUS = "35"
+               OPEN OUTPUT HISTFILE
+               CLOSE HISTFILE
+               OPEN EXTEND HISTFILE
+           END-IF.
+           MOVE ORG-PERC TO HIST-PERC-ED.
+           MOVE ORG-DEDU TO HIST-DEDU-ED.
+           MOVE ORG-SALA TO HIST-SALA-ED.
+           MOVE SPACES TO HIS-LINE.
+           STRING EMS-T1-DD                    DELIMITED BY SIZE
+                  "/"                          DELIMITED BY SIZE
+                  EMS-T1-MM                    DELIMITED BY SIZE
+                  "/20"                        DELIMITED BY SIZE
+                  EMS-T1-AA                    DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  ORG-EMPS                     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  ORG-DEPTS                    DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(HIST-PERC-ED)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(HIST-DEDU-ED)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(HIST-SALA-ED)  DELIMITED BY SIZE
+               INTO HIS-LINE.
+           WRITE HIS-LINE.
+           CLOSE HISTFILE.
+
+      *---------------- EXCEPCION DE SALARIO NEGATIVO ----------------
+       VALIDA-SALA-NEGATIVO.
+           IF EMO-SALA < 0
+               MOVE EMO-PERC TO NEG-PERC-ED
+               MOVE EMO-DEDU TO NEG-DEDU-ED
+               MOVE EMO-SALA TO NEG-SALA-ED
+               MOVE SPACES TO NEG-LINE
+               STRING EMO-NOMI                    DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      EMO-DEPT                    DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(NEG-PERC-ED)  DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(NEG-DEDU-ED)  DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(NEG-SALA-ED)  DELIMITED BY SIZE
+                   INTO NEG-LINE
+               WRITE NEG-LINE
+           END-IF.
+
+      *--------------- TOP 5 SALARIOS POR DEPARTAMENTO ---------------
+       GEN-TOP5.
+           SORT TOPEMP ON ASCENDING KEY TSM-DEPT
+                          DESCENDING KEY TSM-SALA
+                     INPUT PROCEDURE FILTRA-TOP5
+                     GIVING TOPORD.
+           OPEN INPUT TOPORD.
+           OPEN OUTPUT TOP5REP.
+           MOVE SPACES TO TOP-ANT-DEPT.
+           MOVE 0 TO TOP-RANK.
+           MOVE 0 TO TOP-EOF.
+           PERFORM LEE-TOPORD.
+           PERFORM UNTIL TOP-EOF = 1
+               IF TPO-DEPT NOT = TOP-ANT-DEPT
+                   MOVE TPO-DEPT TO TOP-ANT-DEPT
+                   MOVE 0 TO TOP-RANK
+               END-IF
+               ADD 1 TO TOP-RANK
+               IF TOP-RANK <= 5
+                   MOVE TPO-SALA TO TOP-SALA-ED
+                   MOVE SPACES TO TOP-LINE
+                   STRING TOP-RANK                    DELIMITED BY SIZE
+                          ","                          DELIMITED BY SIZE
+                          TPO-DEPT                     DELIMITED BY SIZE
+                          ","                          DELIMITED BY SIZE
+                          TPO-NOMI                     DELIMITED BY SIZE
+                          ","                          DELIMITED BY SIZE
+                          '"'                          DELIMITED BY SIZE
+                          TPO-NOMB                     DELIMITED BY SIZE
+                          '"'                          DELIMITED BY SIZE
+                          ","                          DELIMITED BY SIZE
+                          FUNCTION TRIM(TOP-SALA-ED)   DELIMITED BY SIZE
+                       INTO TOP-LINE
+                   WRITE TOP-LINE
+               END-IF
+               PERFORM LEE-TOPORD
+           END-PERFORM.
+           CLOSE TOPORD, TOP5REP.
+
+       LEE-TOPORD.
+           READ TOPORD AT END MOVE 1 TO TOP-EOF.
+
+      *---------- FILTRA EMPSAL PARA EL TOP 5 (SORT IN) ----------
+       FILTRA-TOP5.
+           OPEN INPUT EMPSAL.
+           MOVE 0 TO EMS-EOF-SW.
+           PERFORM UNTIL EMS-EOF-SW = 1
+               READ EMPSAL
+                   AT END
+                       MOVE 1 TO EMS-EOF-SW
+                   NOT AT END
+                       IF DEPT-MASTER-OK = 1
+                           PERFORM VALIDA-DEPT
+                       ELSE
+                           MOVE 1 TO DEPT-FOUND-SW
+                       END-IF
+                       IF DEPT-FOUND-SW = 1
+                           PERFORM VALIDA-CLIENTE-DEPT
+                       END-IF
+                       IF DEPT-FOUND-SW = 1
+                           RELEASE TSM-REG FROM EMS-REG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPSAL.
+
+      *------------------ ACTUALIZA YEAR-TO-DATE ------------------
+       ACTUALIZA-YTD.
+           MOVE EMO-NOMI TO YTD-NOMI.
+           MOVE EMO-DEPT TO YTD-DEPT.
+           READ EMSYTD
+               INVALID KEY
+                   MOVE FEC-AA   TO YTD-ANO
+                   MOVE EMO-PERC TO YTD-PERC
+                   MOVE EMO-DEDU TO YTD-DEDU
+                   MOVE EMO-SALA TO YTD-SALA
+                   WRITE YTD-REG
+               NOT INVALID KEY
+                   IF YTD-ANO NOT = FEC-AA
+                       MOVE FEC-AA   TO YTD-ANO
+                       MOVE EMO-PERC TO YTD-PERC
+                       MOVE EMO-DEDU TO YTD-DEDU
+                       MOVE EMO-SALA TO YTD-SALA
+                   ELSE
+                       ADD EMO-PERC TO YTD-PERC
+                       ADD EMO-DEDU TO YTD-DEDU
+                       ADD EMO-SALA TO YTD-SALA
+                   END-IF
+                   REWRITE YTD-REG
+           END-READ.
+           MOVE YTD-PERC TO EMS-TAB-YPERC.
+           MOVE YTD-DEDU TO EMS-TAB-YDEDU.
+           IF YTD-SALA < 0
+               MOVE "-" TO EMS-TAB-YSIGN
+           ELSE
+               MOVE " " TO EMS-TAB-YSIGN
+           END-IF.
+           MOVE YTD-SALA TO EMS-TAB-YSALA.
+
+      *------------- VALIDA EMPSAL CONTRA DEPTOS (SORT IN) -------------
+       VALIDA-EMPSAL.
+           PERFORM CARGA-DEPTMST.
+           OPEN INPUT EMPSAL.
+           OPEN OUTPUT DEPTEXC.
+           OPEN OUTPUT DISCREP.
+           MOVE 0 TO EMS-EOF-SW.
+           PERFORM UNTIL EMS-EOF-SW = 1
+               READ EMPSAL
+                   AT END
+                       MOVE 1 TO EMS-EOF-SW
+                   NOT AT END
+                       PERFORM VALIDA-RECONCILIA-SALA
+                       MOVE 0 TO DEPT-RANGE-SW
+                       IF DEPT-MASTER-OK = 1
+                           PERFORM VALIDA-DEPT
+                       ELSE
+                           MOVE 1 TO DEPT-FOUND-SW
+                       END-IF
+                       IF DEPT-FOUND-SW = 1
+                           PERFORM VALIDA-CLIENTE-DEPT
+                       END-IF
+                       IF DEPT-FOUND-SW = 1
+                           RELEASE SEM-REG FROM EMS-REG
+                       ELSE
+                           MOVE SPACES TO DEX-REG
+                           IF DEPT-RANGE-SW = 1
+                               STRING "FUERA DE RANGO CLIENTE: "
+                                      EMS-DEPT
+                                      " NOMINA: "         EMS-NOMI
+                                      " NOMBRE: "         EMS-NOMB
+                                   DELIMITED BY SIZE INTO DEX-REG
+                           ELSE
+                               STRING "DEPTO INVALIDO: " EMS-DEPT
+                                      " NOMINA: "         EMS-NOMI
+                                      " NOMBRE: "         EMS-NOMB
+                                   DELIMITED BY SIZE INTO DEX-REG
+                           END-IF
+                           WRITE DEX-REG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPSAL, DEPTEXC, DISCREP.
+
+      *------------------- LEE PARAMETROS DE CONTROL -------------------
+       LEE-PARAMETROS.
+           MOVE 9 TO MAXLIN.
+           MOVE SPACES TO PARM-EMPRESA.
+           MOVE SPACES TO PARM-DEPT-INI.
+           MOVE SPACES TO PARM-DEPT-FIN.
+           OPEN INPUT PARMCTL.
+           IF PARM-STATUS = "00"
+               READ PARMCTL
+                   NOT AT END
+                       IF PARM-MAXLIN > 0
+                           IF PARM-MAXLIN < 8
+                               MOVE 8 TO MAXLIN
+                           ELSE
+                               MOVE PARM-MAXLIN TO MAXLIN
+                           END-IF
+                       END-IF
+                       IF PARM-EMPRESA NOT = SPACES
+                           MOVE PARM-EMPRESA TO EMS-TI-EMPRESA
+                       END-IF
+               END-READ
+               CLOSE PARMCTL
+           END-IF.
+
+      *------------------- GENERA EXTRACTO CSV -------------------
+       GENERA-CSV.
+           MOVE EMO-PERC TO CSV-PERC-ED.
+           MOVE EMO-DEDU TO CSV-DEDU-ED.
+           MOVE EMO-SALA TO CSV-SALA-ED.
+           MOVE SPACES TO CSV-REG.
+           STRING EMO-NOMI                    DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  '"'                         DELIMITED BY SIZE
+                  EMO-NOMB                    DELIMITED BY SIZE
+                  '"'                         DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  EMO-DEPT                    DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-PERC-ED)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-DEDU-ED)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-SALA-ED)  DELIMITED BY SIZE
+               INTO CSV-REG.
+           WRITE CSV-REG.
+
+      *----------------- RECONCILIA PERC - DEDU = SALA -----------------
+       VALIDA-RECONCILIA-SALA.
+           COMPUTE CALC-SALA = EMS-PERC - EMS-DEDU.
+           IF CALC-SALA NOT = EMS-SALA
+               MOVE CALC-SALA TO CALC-SALA-ED
+               MOVE EMS-SALA  TO RECON-SALA-ED
+               MOVE SPACES TO DIS-REG
+               STRING "DISCREPANCIA SALARIO: NOMINA: " EMS-NOMI
+                      " DEPTO: "                        EMS-DEPT
+                      " PERC-DEDU CALCULADO: "
+                      FUNCTION TRIM(CALC-SALA-ED)
+                      " SALA REPORTADO: "
+                      FUNCTION TRIM(RECON-SALA-ED)
+                   DELIMITED BY SIZE INTO DIS-REG
+               WRITE DIS-REG
+           END-IF.
+
+      *------------------- CARGA MAESTRO DE DEPTOS -------------------
+       CARGA-DEPTMST.
+           MOVE 0 TO DEPT-CONT.
+           MOVE 0 TO DEPT-MASTER-OK.
+           OPEN INPUT DEPTMST.
+           IF DMS-STATUS = "00"
+               PERFORM UNTIL DMS-STATUS NOT = "00"
+                   READ DEPTMST
+                       AT END
+                           MOVE "10" TO DMS-STATUS
+                       NOT AT END
+                           IF DEPT-CONT < 500
+                               ADD 1 TO DEPT-CONT
+                               MOVE DMS-COD TO DEPT-COD(DEPT-CONT)
+                           ELSE
+                               MOVE "10" TO DMS-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPTMST
+               IF DEPT-CONT > 0
+                   MOVE 1 TO DEPT-MASTER-OK
+               END-IF
+           END-IF.
+
+      *------------- VALIDA DEPTO CONTRA RANGO DEL CLIENTE -------------
+       VALIDA-CLIENTE-DEPT.
+           IF PARM-DEPT-INI NOT = SPACES AND PARM-DEPT-FIN NOT = SPACES
+               IF EMS-DEPT < PARM-DEPT-INI OR EMS-DEPT > PARM-DEPT-FIN
+                   MOVE 0 TO DEPT-FOUND-SW
+                   MOVE 1 TO DEPT-RANGE-SW
+               END-IF
+           END-IF.
+
+      *---------------------- VALIDA UN DEPTO ----------------------
+       VALIDA-DEPT.
+           MOVE 0 TO DEPT-FOUND-SW.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                       UNTIL DEPT-IDX > DEPT-CONT
+               IF DEPT-COD(DEPT-IDX) = EMS-DEPT
+                   MOVE 1 TO DEPT-FOUND-SW
+                   SET DEPT-IDX TO DEPT-CONT
+               END-IF
+           END-PERFORM.
+
        END PROGRAM 5EMPREP.
